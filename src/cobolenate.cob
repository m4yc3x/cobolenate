@@ -4,63 +4,973 @@
        AUTHOR. github.com/m4yc3x.
        DATE-WRITTEN. May 27th, 2024.
 
+      *> Modification History
+      *> 2026-08-08  Added unattended/batch run mode: when a parameter
+      *>             file is present the conversion choice and any
+      *>             header-to-field overrides are read from it instead
+      *>             of prompting at the console, so this can run inside
+      *>             a scheduled batch window.
+      *> 2026-08-08  Added control totals and a reject file: rows whose
+      *>             field count does not match the header are logged
+      *>             to REJECT-FILE instead of being written short, and
+      *>             a read/written/rejected count is displayed at the
+      *>             end of the run.
+      *> 2026-08-08  Allowed selecting more than one output format at a
+      *>             time (e.g. "1,2"): each selected format now has its
+      *>             own output file and is produced from the same
+      *>             single pass over the CSV instead of requiring one
+      *>             run per format.
+      *> 2026-08-08  Added checkpoint/restart: the run periodically
+      *>             records how many data records it has gotten
+      *>             through to a small restart file, and on startup
+      *>             resumes from that point instead of reprocessing the
+      *>             whole extract after an abend.
+      *> 2026-08-08  Added a batch-of-files mode: when a control file
+      *>             listing input CSV names is present, MAIN-PROCEDURE
+      *>             loops the whole open/header/match/convert/close
+      *>             cycle once per entry, with a per-file summary line
+      *>             and grand totals, instead of requiring one job
+      *>             submission per input file.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CSV-FILE ASSIGN TO 'input.csv'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO 'output.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN DYNAMIC WS-INFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'cobolenate.ctl'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT OUTPUT-FILE-VCARD ASSIGN DYNAMIC WS-OUTFILE-NAME-VCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT OUTPUT-FILE-JSON ASSIGN DYNAMIC WS-OUTFILE-NAME-JSON
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT OUTPUT-FILE-XML ASSIGN DYNAMIC WS-OUTFILE-NAME-XML
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT OUTPUT-FILE-SQL ASSIGN DYNAMIC WS-OUTFILE-NAME-SQL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT OUTPUT-FILE-EXCEL ASSIGN DYNAMIC WS-OUTFILE-NAME-EXCEL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'cobolenate.ckpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT PARM-FILE ASSIGN TO 'cobolenate.parm'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT CROSSWALK-FILE ASSIGN TO 'crosswalk.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XW-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'reject.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CSV-FILE.
        01  CSV-RECORD PIC X(1024).
 
-       FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD PIC X(1024).
+       FD  OUTPUT-FILE-VCARD.
+       01  OUTPUT-RECORD-VCARD PIC X(1024).
+
+       FD  OUTPUT-FILE-JSON.
+       01  OUTPUT-RECORD-JSON PIC X(1024).
+
+       FD  OUTPUT-FILE-XML.
+       01  OUTPUT-RECORD-XML PIC X(1024).
+
+       FD  OUTPUT-FILE-SQL.
+       01  OUTPUT-RECORD-SQL PIC X(1024).
+
+       FD  OUTPUT-FILE-EXCEL.
+       01  OUTPUT-RECORD-EXCEL PIC X(1024).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(150).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD PIC X(100).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD PIC X(200).
+
+       FD  CROSSWALK-FILE.
+       01  CROSSWALK-RECORD PIC X(220).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(1100).
 
        WORKING-STORAGE SECTION.
+      *> Column count actually present on the header row governs how
+      *> many elements of the tables below are in play on this run, so
+      *> rows narrower or wider than 10 columns are handled without
+      *> touching undefined table elements. Capped at WS-MAX-COLUMNS.
+       01  WS-MAX-COLUMNS PIC 9(2) VALUE 50.
+       01  WS-COLUMN-COUNT PIC 9(2) VALUE 1.
        01  WS-CSV-HEADER.
-           05  WS-HEADER-FIELD OCCURS 10 TIMES PIC X(100).
+           05  WS-HEADER-FIELD OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-COLUMN-COUNT PIC X(100).
        01  WS-CSV-DATA.
-           05  WS-DATA-FIELD OCCURS 10 TIMES PIC X(100).
-       01  WS-USER-CHOICE PIC 9(1).
+           05  WS-DATA-FIELD OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-COLUMN-COUNT PIC X(100).
+       01  WS-USER-CHOICE PIC X(20).
        01  WS-OUTPUT-FORMAT PIC X(10).
        01  WS-EOF PIC X VALUE 'N'.
        01  WS-INDEX PIC 9(2) VALUE 1.
        01  WS-START PIC 9(4) VALUE 1.
-       01  WS-MATCHED-HEADERS OCCURS 10 TIMES PIC X(100).
-       01  WS-DATA-TYPE-HEADERS OCCURS 10 TIMES PIC X(100).
+       01  WS-MATCHED-HEADERS OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-COLUMN-COUNT PIC X(100).
+       01  WS-DATA-TYPE-HEADERS OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-COLUMN-COUNT PIC X(100).
        01  WS-UNMATCHED-INDEX PIC 9(2) VALUE 1.
 
+      *> Batch / parameter-driven run mode (no console ACCEPTs)
+       01  WS-PARM-STATUS PIC XX.
+       01  WS-PARM-LINE PIC X(200).
+       01  WS-PARM-EOF PIC X VALUE 'N'.
+           88  PARM-FILE-AT-EOF VALUE 'Y'.
+       01  WS-BATCH-MODE PIC X VALUE 'N'.
+           88  RUNNING-IN-BATCH-MODE VALUE 'Y'.
+       01  WS-MAP-WORK PIC X(196).
+       01  WS-PARM-MAP-COUNT PIC 9(2) VALUE 0.
+       01  WS-PARM-MAP-TABLE.
+           05  WS-PARM-MAP-ENTRY OCCURS 20 TIMES.
+               10  WS-PARM-MAP-HEADER PIC X(100).
+               10  WS-PARM-MAP-MAPPED PIC X(100).
+               10  WS-PARM-MAP-TYPE PIC X(10).
+       01  WS-PARM-MAP-FOUND PIC X VALUE 'N'.
+           88  PARM-MAP-MATCH-FOUND VALUE 'Y'.
+       01  WS-PARM-MAP-IDX PIC 9(2).
+
+      *> Reusable header-mapping crosswalk (header -> mapped name/type),
+      *> carried across runs so the same vendor extract doesn't have to
+      *> be re-mapped by hand every day.
+       01  WS-XW-STATUS PIC XX.
+       01  WS-XW-LINE PIC X(220).
+       01  WS-XW-EOF PIC X VALUE 'N'.
+           88  XW-FILE-AT-EOF VALUE 'Y'.
+       01  WS-XW-COUNT PIC 9(3) VALUE 0.
+       01  WS-XW-TABLE.
+           05  WS-XW-ENTRY OCCURS 200 TIMES.
+               10  WS-XW-HEADER PIC X(100).
+               10  WS-XW-MAPPED PIC X(100).
+               10  WS-XW-TYPE PIC X(10).
+       01  WS-XW-FOUND PIC X VALUE 'N'.
+           88  XW-MATCH-FOUND VALUE 'Y'.
+       01  WS-XW-IDX PIC 9(3).
+       01  WS-NEW-MAPPING OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-COLUMN-COUNT PIC X.
+       01  WS-ANY-NEW-MAPPING PIC X VALUE 'N'.
+       01  WS-SAVE-CROSSWALK-ANSWER PIC X VALUE 'N'.
+
+      *> Control totals and reject handling: a data row whose field
+      *> count does not match the header's column count is logged to
+      *> REJECT-FILE instead of being written out short.
+       01  WS-RECORDS-READ PIC 9(7) VALUE 0.
+       01  WS-RECORDS-WRITTEN PIC 9(7) VALUE 0.
+       01  WS-RECORDS-REJECTED PIC 9(7) VALUE 0.
+       01  WS-COMMA-COUNT PIC 9(2) VALUE 0.
+       01  WS-HEADER-COLUMN-COUNT PIC 9(2) VALUE 0.
+       01  WS-DATA-COLUMN-COUNT PIC 9(2) VALUE 0.
+       01  WS-RECORD-VALID PIC X VALUE 'Y'.
+           88  CURRENT-RECORD-VALID VALUE 'Y'.
+
+      *> Delimited (CSV) export support for CONVERT-TO-EXCEL: a header
+      *> row built from WS-MATCHED-HEADERS, and per-field quoting for
+      *> any value containing a comma or a double quote.
+       01  WS-EXCEL-HEADER-WRITTEN PIC X VALUE 'N'.
+           88  EXCEL-HEADER-WRITTEN VALUE 'Y'.
+       01  WS-CSV-FIELD-WORK PIC X(100).
+       01  WS-CSV-FIELD-LEN PIC 9(3) VALUE 0.
+       01  WS-CSV-RECORD-LEN PIC 9(4) VALUE 0.
+       01  WS-CSV-SPECIAL-COUNT PIC 9(3) VALUE 0.
+       01  WS-CSV-CHAR-IDX PIC 9(3) VALUE 0.
+       01  WS-CSV-OUT-FIELD PIC X(210).
+       01  WS-CSV-OUT-PTR PIC 9(4) VALUE 1.
+       01  WS-CSV-OUT-LEN PIC 9(4) VALUE 0.
+       01  WS-CSV-REC-PTR PIC 9(4) VALUE 1.
+
+      *> Format-specific, dated output file names (e.g.
+      *> output_20260808.json) so each run's output lands in its own
+      *> file instead of clobbering the same file every day.
+       01  WS-RUN-DATE PIC 9(8) VALUE 0.
+       01  WS-OUTFILE-NAME-VCARD PIC X(90) VALUE SPACES.
+       01  WS-OUTFILE-NAME-JSON PIC X(90) VALUE SPACES.
+       01  WS-OUTFILE-NAME-XML PIC X(90) VALUE SPACES.
+       01  WS-OUTFILE-NAME-SQL PIC X(90) VALUE SPACES.
+       01  WS-OUTFILE-NAME-EXCEL PIC X(90) VALUE SPACES.
+
+      *> More than one output format may be chosen on a single run (the
+      *> console prompt and the FORMATS= parm card both accept a
+      *> comma-separated list such as "1,2"); one switch per format
+      *> drives whether that format's CONVERT-TO-* paragraph and output
+      *> file are used on this pass.
+       01  WS-FMT-CHAR-IDX PIC 9(2) VALUE 1.
+       01  WS-SELECT-VCARD PIC X VALUE 'N'.
+           88  VCARD-FORMAT-SELECTED VALUE 'Y'.
+       01  WS-SELECT-JSON PIC X VALUE 'N'.
+           88  JSON-FORMAT-SELECTED VALUE 'Y'.
+       01  WS-SELECT-XML PIC X VALUE 'N'.
+           88  XML-FORMAT-SELECTED VALUE 'Y'.
+       01  WS-SELECT-SQL PIC X VALUE 'N'.
+           88  SQL-FORMAT-SELECTED VALUE 'Y'.
+       01  WS-SELECT-EXCEL PIC X VALUE 'N'.
+           88  EXCEL-FORMAT-SELECTED VALUE 'Y'.
+       01  WS-ANY-FORMAT-SELECTED PIC X VALUE 'N'.
+           88  ANY-FORMAT-SELECTED VALUE 'Y'.
+
+      *> SQL literal support for CONVERT-TO-SQL: embedded single quotes
+      *> are doubled in text literals, and a column whose data type
+      *> (from WS-DATA-TYPE-HEADERS) is numeric or date-like is emitted
+      *> unquoted instead of as a quoted string.
+       01  WS-SQL-LITERAL PIC X(210).
+       01  WS-SQL-LITERAL-LEN PIC 9(4) VALUE 0.
+       01  WS-SQL-OUT-PTR PIC 9(4) VALUE 1.
+
+      *> Checkpoint/restart: every WS-CKPT-INTERVAL data records the
+      *> run date and the records-read/written/rejected counts are
+      *> written to CHECKPOINT-FILE. On startup those counts are read
+      *> back so the run can skip past records already handled instead
+      *> of reprocessing the whole extract after an abend, and the
+      *> output files for a resumed run are opened EXTEND rather than
+      *> OUTPUT so earlier output is not overwritten.
+       01  WS-OUT-STATUS PIC XX.
+       01  WS-CKPT-STATUS PIC XX.
+       01  WS-CKPT-LINE PIC X(150).
+       01  WS-CKPT-INTERVAL PIC 9(7) VALUE 100.
+       01  WS-CKPT-QUOTIENT PIC 9(7) VALUE 0.
+       01  WS-CKPT-REMAINDER PIC 9(7) VALUE 0.
+       01  WS-CKPT-RUN-DATE PIC 9(8) VALUE 0.
+       01  WS-CKPT-READ PIC 9(7) VALUE 0.
+       01  WS-CKPT-WRITTEN PIC 9(7) VALUE 0.
+       01  WS-CKPT-REJECTED PIC 9(7) VALUE 0.
+       01  WS-CKPT-INFILE PIC X(100) VALUE SPACES.
+       01  WS-RESTART-COUNT PIC 9(7) VALUE 0.
+       01  WS-SKIP-COUNT PIC 9(7) VALUE 0.
+
+      *> Batch-of-files mode: when CONTROL-FILE ('cobolenate.ctl') is
+      *> present it lists one input CSV name per line, and MAIN-
+      *> PROCEDURE loops PROCESS-ONE-FILE across every entry instead of
+      *> converting just the single default 'input.csv'. WS-INFILE-NAME
+      *> drives CSV-FILE's ASSIGN DYNAMIC for whichever file is current.
+       01  WS-IN-STATUS PIC XX.
+       01  WS-INFILE-NAME PIC X(100) VALUE 'input.csv'.
+       01  WS-INFILE-TAG PIC X(40) VALUE SPACES.
+       01  WS-IN-NAME-LEN PIC 9(3) VALUE 0.
+       01  WS-IN-DOT-POS PIC 9(3) VALUE 0.
+       01  WS-IN-SLASH-POS PIC 9(3) VALUE 0.
+       01  WS-IN-SCAN-IDX PIC 9(3) VALUE 0.
+       01  WS-IN-TAG-START PIC 9(3) VALUE 0.
+       01  WS-IN-TAG-LEN PIC 9(3) VALUE 0.
+       01  WS-OUTFILE-PREFIX PIC X(60) VALUE SPACES.
+       01  WS-BATCH-FILES-MODE PIC X VALUE 'N'.
+           88  RUNNING-BATCH-OF-FILES VALUE 'Y'.
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-CTL-LINE PIC X(100).
+       01  WS-CTL-EOF PIC X VALUE 'N'.
+           88  CTL-FILE-AT-EOF VALUE 'Y'.
+       01  WS-CTL-COUNT PIC 9(2) VALUE 0.
+       01  WS-CTL-TABLE.
+           05  WS-CTL-ENTRY OCCURS 50 TIMES PIC X(100).
+       01  WS-CTL-IDX PIC 9(2) VALUE 1.
+       01  WS-GRAND-READ PIC 9(7) VALUE 0.
+       01  WS-GRAND-WRITTEN PIC 9(7) VALUE 0.
+       01  WS-GRAND-REJECTED PIC 9(7) VALUE 0.
+
+      *> REJECT-FILE is one shared log for the whole job, not one per
+      *> input file, so a multi-file batch run's first file opens it
+      *> fresh (OUTPUT) and every later file in the same batch opens it
+      *> EXTEND - otherwise each file's OPEN OUTPUT would truncate away
+      *> the rejects any earlier file in the batch already logged.
+       01  WS-REJECT-FILE-STARTED PIC X VALUE 'N'.
+           88  REJECT-FILE-STARTED VALUE 'Y'.
+
 
        PROCEDURE DIVISION.
            DISPLAY "Starting Cobolenate..."
-           DISPLAY "Which data type do you want to convert to?"
-           DISPLAY "1. vCard"
-           DISPLAY "2. JSON"
-           DISPLAY "3. XML"
-           DISPLAY "4. SQL"
-           DISPLAY "5. Excel"
-           DISPLAY "Choice: " WITH NO ADVANCING
-           ACCEPT WS-USER-CHOICE
+           PERFORM DETERMINE-RUN-MODE
+           PERFORM LOAD-CROSSWALK
+           IF NOT RUNNING-IN-BATCH-MODE
+               DISPLAY "Which data type(s) do you want to convert to?"
+               DISPLAY "1. vCard"
+               DISPLAY "2. JSON"
+               DISPLAY "3. XML"
+               DISPLAY "4. SQL"
+               DISPLAY "5. Excel"
+               DISPLAY "Choice (e.g. 1 or 1,2): " WITH NO ADVANCING
+               ACCEPT WS-USER-CHOICE
+           END-IF
+           PERFORM PARSE-FORMAT-CHOICE
            PERFORM MAIN-PROCEDURE
            STOP RUN.
 
+      *> Looks for a parameter file (dropped alongside the run by the
+      *> job scheduler). When present, the conversion choice and any
+      *> header-to-field overrides are read from it up front and no
+      *> console ACCEPT is ever issued, so the job can run unattended.
+       DETERMINE-RUN-MODE.
+           MOVE 'N' TO WS-BATCH-MODE
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               MOVE 'Y' TO WS-BATCH-MODE
+               PERFORM READ-PARM-FILE
+               CLOSE PARM-FILE
+           END-IF.
+
+       READ-PARM-FILE.
+           MOVE 'N' TO WS-PARM-EOF
+           PERFORM UNTIL PARM-FILE-AT-EOF
+               READ PARM-FILE INTO WS-PARM-LINE
+                   AT END
+                       SET PARM-FILE-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-PARM-LINE
+               END-READ
+           END-PERFORM.
+
+       PROCESS-PARM-LINE.
+           IF WS-PARM-LINE(1:8) = 'FORMATS='
+               MOVE WS-PARM-LINE(9:20) TO WS-USER-CHOICE
+           ELSE IF WS-PARM-LINE(1:4) = 'MAP:'
+               AND WS-PARM-MAP-COUNT < 20
+               MOVE WS-PARM-LINE(5:196) TO WS-MAP-WORK
+               ADD 1 TO WS-PARM-MAP-COUNT
+               UNSTRING WS-MAP-WORK DELIMITED BY "="
+                   INTO WS-PARM-MAP-HEADER(WS-PARM-MAP-COUNT)
+                        WS-PARM-MAP-MAPPED(WS-PARM-MAP-COUNT)
+                        WS-PARM-MAP-TYPE(WS-PARM-MAP-COUNT)
+               END-UNSTRING
+           END-IF.
+
+      *> Parses WS-USER-CHOICE (one or more digits 1-5, comma or space
+      *> separated, e.g. "1,2") into the per-format selection switches
+      *> so a single pass over the CSV can drive more than one
+      *> CONVERT-TO-* paragraph and output file.
+       PARSE-FORMAT-CHOICE.
+           MOVE 'N' TO WS-SELECT-VCARD
+           MOVE 'N' TO WS-SELECT-JSON
+           MOVE 'N' TO WS-SELECT-XML
+           MOVE 'N' TO WS-SELECT-SQL
+           MOVE 'N' TO WS-SELECT-EXCEL
+           PERFORM VARYING WS-FMT-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-FMT-CHAR-IDX > 20
+               EVALUATE WS-USER-CHOICE(WS-FMT-CHAR-IDX:1)
+                   WHEN '1'
+                       MOVE 'Y' TO WS-SELECT-VCARD
+                   WHEN '2'
+                       MOVE 'Y' TO WS-SELECT-JSON
+                   WHEN '3'
+                       MOVE 'Y' TO WS-SELECT-XML
+                   WHEN '4'
+                       MOVE 'Y' TO WS-SELECT-SQL
+                   WHEN '5'
+                       MOVE 'Y' TO WS-SELECT-EXCEL
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           IF NOT VCARD-FORMAT-SELECTED AND NOT JSON-FORMAT-SELECTED
+              AND NOT XML-FORMAT-SELECTED AND NOT SQL-FORMAT-SELECTED
+              AND NOT EXCEL-FORMAT-SELECTED
+               MOVE 'N' TO WS-ANY-FORMAT-SELECTED
+               DISPLAY 'Invalid choice'
+           ELSE
+               MOVE 'Y' TO WS-ANY-FORMAT-SELECTED
+           END-IF.
+
+      *> Looks up a batch-mode override for the current header from the
+      *> MAP: cards supplied on the parameter file. Sets
+      *> WS-PARM-MAP-FOUND and copies the mapped name/type when found.
+       FIND-PARM-MAP-MATCH.
+           MOVE 'N' TO WS-PARM-MAP-FOUND
+           PERFORM VARYING WS-PARM-MAP-IDX FROM 1 BY 1
+                   UNTIL WS-PARM-MAP-IDX > WS-PARM-MAP-COUNT
+               IF WS-PARM-MAP-HEADER(WS-PARM-MAP-IDX) =
+                       WS-HEADER-FIELD(WS-INDEX)
+                   MOVE 'Y' TO WS-PARM-MAP-FOUND
+                   MOVE WS-PARM-MAP-MAPPED(WS-PARM-MAP-IDX)
+                       TO WS-MATCHED-HEADERS(WS-INDEX)
+                   MOVE WS-PARM-MAP-TYPE(WS-PARM-MAP-IDX)
+                       TO WS-DATA-TYPE-HEADERS(WS-INDEX)
+               END-IF
+           END-PERFORM.
+
+      *> Loads any header mappings learned on prior runs from the
+      *> crosswalk file so MATCH-HEADERS does not have to re-ask for
+      *> them. A missing crosswalk file is not an error - it just means
+      *> nothing has been learned yet.
+       LOAD-CROSSWALK.
+           MOVE 0 TO WS-XW-COUNT
+           MOVE 'N' TO WS-XW-EOF
+           OPEN INPUT CROSSWALK-FILE
+           IF WS-XW-STATUS = '00'
+               PERFORM UNTIL XW-FILE-AT-EOF
+                   READ CROSSWALK-FILE INTO WS-XW-LINE
+                       AT END
+                           SET XW-FILE-AT-EOF TO TRUE
+                       NOT AT END
+                           PERFORM ADD-CROSSWALK-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE CROSSWALK-FILE
+           END-IF.
+
+      *> Appends the line currently in WS-XW-LINE (header=mapped=type)
+      *> to the in-memory crosswalk table.
+       ADD-CROSSWALK-ENTRY.
+           IF WS-XW-COUNT < 200
+               ADD 1 TO WS-XW-COUNT
+               UNSTRING WS-XW-LINE DELIMITED BY "="
+                   INTO WS-XW-HEADER(WS-XW-COUNT)
+                        WS-XW-MAPPED(WS-XW-COUNT)
+                        WS-XW-TYPE(WS-XW-COUNT)
+               END-UNSTRING
+           END-IF.
+
+      *> Searches the in-memory crosswalk for the header currently at
+      *> WS-HEADER-FIELD(WS-INDEX). Sets WS-XW-FOUND and, when found,
+      *> copies the remembered mapped name/type onto the current row.
+       FIND-CROSSWALK-MATCH.
+           MOVE 'N' TO WS-XW-FOUND
+           PERFORM VARYING WS-XW-IDX FROM 1 BY 1 UNTIL WS-XW-IDX > WS-XW-COUNT
+               IF WS-XW-HEADER(WS-XW-IDX) = WS-HEADER-FIELD(WS-INDEX)
+                   MOVE 'Y' TO WS-XW-FOUND
+                   MOVE WS-XW-MAPPED(WS-XW-IDX) TO WS-MATCHED-HEADERS(WS-INDEX)
+                   MOVE WS-XW-TYPE(WS-XW-IDX) TO WS-DATA-TYPE-HEADERS(WS-INDEX)
+               END-IF
+           END-PERFORM.
+
+      *> Resolves a header that matched neither the crosswalk nor the
+      *> built-in name/phone fields. In batch mode this uses a MAP:
+      *> override if one was supplied, else falls back to the header
+      *> text itself; interactively it still prompts for the mapped
+      *> name, and now also for the column's data type, mirroring the
+      *> data-type capture already available via MAP: cards and
+      *> crosswalk entries - without this second prompt an interactive
+      *> run had no way to flag a column numeric/date for
+      *> CONVERT-TO-SQL's unquoting.
+       RESOLVE-UNMAPPED-HEADER.
+           PERFORM FIND-PARM-MAP-MATCH
+           IF PARM-MAP-MATCH-FOUND
+               MOVE 'Y' TO WS-NEW-MAPPING(WS-INDEX)
+           ELSE
+               IF RUNNING-IN-BATCH-MODE
+                   MOVE WS-HEADER-FIELD(WS-INDEX) TO WS-MATCHED-HEADERS(WS-INDEX)
+                   MOVE 'Y' TO WS-NEW-MAPPING(WS-INDEX)
+               ELSE
+                   DISPLAY "Enter the data type header for "
+                       WS-HEADER-FIELD(WS-INDEX) ": " WITH NO ADVANCING
+                   ACCEPT WS-MATCHED-HEADERS(WS-INDEX)
+                   DISPLAY "Enter the data type for "
+                       WS-HEADER-FIELD(WS-INDEX)
+                       " (text/numeric/decimal/date/datetime, blank = text): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-DATA-TYPE-HEADERS(WS-INDEX)
+                   IF WS-DATA-TYPE-HEADERS(WS-INDEX) = SPACES
+                       MOVE 'text' TO WS-DATA-TYPE-HEADERS(WS-INDEX)
+                   END-IF
+                   MOVE 'Y' TO WS-NEW-MAPPING(WS-INDEX)
+               END-IF
+           END-IF.
+
+      *> After MATCH-HEADERS resolves every column, offers to persist
+      *> any mappings that were not already known to the crosswalk
+      *> file, so the next run against the same extract needs no
+      *> re-keying. In batch mode the answer is always yes - there is
+      *> no operator at a console to ask.
+       SAVE-NEW-MAPPINGS.
+           MOVE 'N' TO WS-ANY-NEW-MAPPING
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
+               IF WS-NEW-MAPPING(WS-INDEX) = 'Y'
+                   MOVE 'Y' TO WS-ANY-NEW-MAPPING
+               END-IF
+           END-PERFORM
+           IF WS-ANY-NEW-MAPPING = 'Y'
+               IF RUNNING-IN-BATCH-MODE
+                   MOVE 'Y' TO WS-SAVE-CROSSWALK-ANSWER
+               ELSE
+                   DISPLAY "Save new header mappings for reuse? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-SAVE-CROSSWALK-ANSWER
+               END-IF
+               IF WS-SAVE-CROSSWALK-ANSWER = 'Y' OR
+                  WS-SAVE-CROSSWALK-ANSWER = 'y'
+                   PERFORM APPEND-CROSSWALK-ENTRIES
+               END-IF
+           END-IF.
+
+      *> Writes every newly-resolved header mapping to the crosswalk
+      *> file and folds it into the in-memory table so later files in
+      *> the same batch run reuse it without asking again.
+       APPEND-CROSSWALK-ENTRIES.
+           OPEN EXTEND CROSSWALK-FILE
+           IF WS-XW-STATUS NOT = '00' AND WS-XW-STATUS NOT = '05'
+               OPEN OUTPUT CROSSWALK-FILE
+           END-IF
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
+               IF WS-NEW-MAPPING(WS-INDEX) = 'Y'
+                   MOVE SPACES TO WS-XW-LINE
+                   STRING WS-HEADER-FIELD(WS-INDEX) DELIMITED BY SPACE
+                          '=' DELIMITED BY SIZE
+                          WS-MATCHED-HEADERS(WS-INDEX) DELIMITED BY SPACE
+                          '=' DELIMITED BY SIZE
+                          WS-DATA-TYPE-HEADERS(WS-INDEX) DELIMITED BY SPACE
+                       INTO WS-XW-LINE
+                   END-STRING
+                   WRITE CROSSWALK-RECORD FROM WS-XW-LINE
+                   IF WS-XW-STATUS NOT = '00'
+                       DISPLAY "Warning: could not save crosswalk entry for "
+                           WS-HEADER-FIELD(WS-INDEX)
+                   END-IF
+                   PERFORM ADD-CROSSWALK-ENTRY
+               END-IF
+           END-PERFORM
+           CLOSE CROSSWALK-FILE.
+
+      *> Drives either a single-file run (the long-standing default) or,
+      *> when CONTROL-FILE lists one or more input CSVs, a whole batch
+      *> of them in one job submission - PROCESS-ONE-FILE carries the
+      *> open/header/match/convert/close cycle that used to live here
+      *> directly, once per control-file entry.
        MAIN-PROCEDURE.
+           PERFORM LOAD-CONTROL-FILE
+           MOVE 0 TO WS-GRAND-READ
+           MOVE 0 TO WS-GRAND-WRITTEN
+           MOVE 0 TO WS-GRAND-REJECTED
+           IF RUNNING-BATCH-OF-FILES
+               PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+                       UNTIL WS-CTL-IDX > WS-CTL-COUNT
+                   MOVE WS-CTL-ENTRY(WS-CTL-IDX) TO WS-INFILE-NAME
+                   PERFORM PROCESS-ONE-FILE
+               END-PERFORM
+               PERFORM DISPLAY-GRAND-TOTALS
+           ELSE
+               PERFORM PROCESS-ONE-FILE
+           END-IF
+           STOP RUN.
+
+      *> Looks for CONTROL-FILE ('cobolenate.ctl'). When present it
+      *> lists one input CSV name per line (blank lines ignored, up to
+      *> WS-CTL-TABLE's 50-entry cap) and MAIN-PROCEDURE loops
+      *> PROCESS-ONE-FILE across every entry instead of converting just
+      *> the single default input file, so one job submission handles
+      *> the whole night's batch of extracts.
+       LOAD-CONTROL-FILE.
+           MOVE 'N' TO WS-BATCH-FILES-MODE
+           MOVE 0 TO WS-CTL-COUNT
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               SET RUNNING-BATCH-OF-FILES TO TRUE
+               MOVE 'N' TO WS-CTL-EOF
+               PERFORM UNTIL CTL-FILE-AT-EOF
+                   READ CONTROL-FILE INTO WS-CTL-LINE
+                       AT END
+                           SET CTL-FILE-AT-EOF TO TRUE
+                       NOT AT END
+                           IF WS-CTL-LINE NOT = SPACES
+                                   AND WS-CTL-COUNT < 50
+                               ADD 1 TO WS-CTL-COUNT
+                               MOVE WS-CTL-LINE
+                                   TO WS-CTL-ENTRY(WS-CTL-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+
+      *> Runs the full open/header/match/convert/close cycle for
+      *> whichever file is named in WS-INFILE-NAME. Counts are reset to
+      *> zero up front (they only survive across PROCESS-ONE-FILE calls
+      *> via WS-GRAND-*, below) since LOAD-CHECKPOINT/the restart branch
+      *> may prime them again for a file that was left mid-run.
+       PROCESS-ONE-FILE.
+           IF RUNNING-BATCH-OF-FILES
+               PERFORM DERIVE-INFILE-TAG
+           END-IF
+           MOVE 0 TO WS-RECORDS-READ
+           MOVE 0 TO WS-RECORDS-WRITTEN
+           MOVE 0 TO WS-RECORDS-REJECTED
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-EXCEL-HEADER-WRITTEN
            OPEN INPUT CSV-FILE
-           OPEN OUTPUT OUTPUT-FILE
-           PERFORM READ-CSV-HEADER
-           PERFORM MATCH-HEADERS
-           PERFORM UNTIL WS-EOF = 'Y'
-               PERFORM READ-CSV-DATA
-               PERFORM PROCESS-DATA
-               PERFORM WRITE-OUTPUT
+           IF WS-IN-STATUS NOT = '00'
+               DISPLAY "Input file not found, skipping: " WS-INFILE-NAME
+           ELSE IF NOT ANY-FORMAT-SELECTED
+               DISPLAY "No valid output format selected, skipping: "
+                   WS-INFILE-NAME
+               CLOSE CSV-FILE
+           ELSE
+               PERFORM LOAD-CHECKPOINT
+               PERFORM BUILD-OUTPUT-FILENAMES
+               IF WS-RESTART-COUNT > 0
+                   PERFORM OPEN-SELECTED-OUTPUT-FILES-EXTEND
+                   OPEN EXTEND REJECT-FILE
+                   IF WS-OUT-STATUS NOT = '00' AND WS-OUT-STATUS NOT = '05'
+                       OPEN OUTPUT REJECT-FILE
+                   END-IF
+                   MOVE WS-CKPT-READ TO WS-RECORDS-READ
+                   MOVE WS-CKPT-WRITTEN TO WS-RECORDS-WRITTEN
+                   MOVE WS-CKPT-REJECTED TO WS-RECORDS-REJECTED
+                   IF EXCEL-FORMAT-SELECTED
+                       SET EXCEL-HEADER-WRITTEN TO TRUE
+                   END-IF
+               ELSE
+                   PERFORM OPEN-SELECTED-OUTPUT-FILES
+                   IF REJECT-FILE-STARTED
+                       OPEN EXTEND REJECT-FILE
+                       IF WS-OUT-STATUS NOT = '00' AND WS-OUT-STATUS NOT = '05'
+                           OPEN OUTPUT REJECT-FILE
+                       END-IF
+                   ELSE
+                       OPEN OUTPUT REJECT-FILE
+                   END-IF
+               END-IF
+               SET REJECT-FILE-STARTED TO TRUE
+               PERFORM READ-CSV-HEADER
+               PERFORM MATCH-HEADERS
+               IF WS-RESTART-COUNT > 0
+                   PERFORM SKIP-TO-CHECKPOINT
+               END-IF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   PERFORM READ-CSV-DATA
+                   IF WS-EOF NOT = 'Y'
+                       IF CURRENT-RECORD-VALID
+                           PERFORM PROCESS-DATA
+                           ADD 1 TO WS-RECORDS-WRITTEN
+                       ELSE
+                           PERFORM WRITE-REJECT-RECORD
+                       END-IF
+                       PERFORM CHECK-SAVE-CHECKPOINT
+                   END-IF
+               END-PERFORM
+               CLOSE CSV-FILE
+               PERFORM CLOSE-SELECTED-OUTPUT-FILES
+               CLOSE REJECT-FILE
+               PERFORM CLEAR-CHECKPOINT
+               PERFORM DISPLAY-CONTROL-TOTALS
+               ADD WS-RECORDS-READ TO WS-GRAND-READ
+               ADD WS-RECORDS-WRITTEN TO WS-GRAND-WRITTEN
+               ADD WS-RECORDS-REJECTED TO WS-GRAND-REJECTED
+           END-IF.
+
+      *> Strips the directory and extension off WS-INFILE-NAME into
+      *> WS-INFILE-TAG (e.g. "/data/customers.csv" -> "customers"), so
+      *> BUILD-OUTPUT-FILENAMES can fold the source file's own name into
+      *> each format's output name and keep distinct input files in the
+      *> same batch run from overwriting one another's same-dated
+      *> output.
+       DERIVE-INFILE-TAG.
+           MOVE SPACES TO WS-INFILE-TAG
+           MOVE 0 TO WS-IN-NAME-LEN
+           MOVE 0 TO WS-IN-DOT-POS
+           MOVE 0 TO WS-IN-SLASH-POS
+           PERFORM VARYING WS-IN-SCAN-IDX FROM 100 BY -1
+                   UNTIL WS-IN-SCAN-IDX = 0
+               IF WS-INFILE-NAME(WS-IN-SCAN-IDX:1) NOT = SPACE
+                       AND WS-IN-NAME-LEN = 0
+                   MOVE WS-IN-SCAN-IDX TO WS-IN-NAME-LEN
+               END-IF
            END-PERFORM
-           CLOSE CSV-FILE
-           CLOSE OUTPUT-FILE
-           STOP RUN.
+           IF WS-IN-NAME-LEN = 0
+               MOVE 100 TO WS-IN-NAME-LEN
+           END-IF
+           PERFORM VARYING WS-IN-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-IN-SCAN-IDX > WS-IN-NAME-LEN
+               IF WS-INFILE-NAME(WS-IN-SCAN-IDX:1) = '/'
+                   MOVE WS-IN-SCAN-IDX TO WS-IN-SLASH-POS
+               END-IF
+               IF WS-INFILE-NAME(WS-IN-SCAN-IDX:1) = '.'
+                   MOVE WS-IN-SCAN-IDX TO WS-IN-DOT-POS
+               END-IF
+           END-PERFORM
+           COMPUTE WS-IN-TAG-START = WS-IN-SLASH-POS + 1
+           IF WS-IN-DOT-POS > WS-IN-SLASH-POS
+               COMPUTE WS-IN-TAG-LEN = WS-IN-DOT-POS - WS-IN-TAG-START
+           ELSE
+               COMPUTE WS-IN-TAG-LEN =
+                   WS-IN-NAME-LEN - WS-IN-TAG-START + 1
+           END-IF
+           IF WS-IN-TAG-LEN > 40
+               MOVE 40 TO WS-IN-TAG-LEN
+           END-IF
+           IF WS-IN-TAG-LEN > 0
+               MOVE WS-INFILE-NAME(WS-IN-TAG-START:WS-IN-TAG-LEN)
+                   TO WS-INFILE-TAG
+           END-IF.
+
+      *> Shows the batch-wide counts once every control-file entry has
+      *> been processed, on top of the per-file totals DISPLAY-CONTROL-
+      *> TOTALS already logs for each one.
+       DISPLAY-GRAND-TOTALS.
+           DISPLAY "Batch complete."
+           DISPLAY "Total records read:     " WS-GRAND-READ
+           DISPLAY "Total records written:  " WS-GRAND-WRITTEN
+           DISPLAY "Total records rejected: " WS-GRAND-REJECTED.
+
+      *> Reads CHECKPOINT-FILE, if one exists, to pick up the run date
+      *> and the records-read/written/rejected counts left behind by an
+      *> earlier, incomplete attempt at this same extract. A checkpoint
+      *> record of all zeros (left by a run that completed cleanly)
+      *> means there is nothing to resume.
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 0 TO WS-CKPT-RUN-DATE
+           MOVE 0 TO WS-CKPT-READ
+           MOVE 0 TO WS-CKPT-WRITTEN
+           MOVE 0 TO WS-CKPT-REJECTED
+           MOVE SPACES TO WS-CKPT-INFILE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-CKPT-LINE
+                   NOT AT END
+                       UNSTRING WS-CKPT-LINE DELIMITED BY '='
+                           INTO WS-CKPT-RUN-DATE WS-CKPT-READ
+                                WS-CKPT-WRITTEN WS-CKPT-REJECTED
+                                WS-CKPT-INFILE
+                       IF WS-CKPT-READ > 0
+                               AND WS-CKPT-INFILE = WS-INFILE-NAME
+                           MOVE WS-CKPT-READ TO WS-RESTART-COUNT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> Writes the current run date and records-read/written/rejected
+      *> counts to CHECKPOINT-FILE. Called every WS-CKPT-INTERVAL
+      *> records and, with all-zero counts, once the run finishes
+      *> cleanly so the next run starts fresh instead of "resuming"
+      *> into a file that is already complete.
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-LINE
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-RECORDS-READ DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-RECORDS-WRITTEN DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-RECORDS-REJECTED DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-INFILE-NAME DELIMITED BY SPACE
+               INTO WS-CKPT-LINE
+           END-STRING
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      *> Resets CHECKPOINT-FILE to an all-zero record once a run finishes
+      *> cleanly, built the same way SAVE-CHECKPOINT builds a live one
+      *> (same five "=" delimited fields) so the two never drift apart -
+      *> a clean record still carries the current WS-INFILE-NAME so a
+      *> later checkpoint-ownership check never mistakes it for belonging
+      *> to a different file.
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-RUN-DATE
+           MOVE 0 TO WS-CKPT-READ
+           MOVE 0 TO WS-CKPT-WRITTEN
+           MOVE 0 TO WS-CKPT-REJECTED
+           MOVE SPACES TO WS-CKPT-LINE
+           STRING WS-CKPT-RUN-DATE DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-CKPT-READ DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-CKPT-WRITTEN DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-CKPT-REJECTED DELIMITED BY SIZE
+                  '=' DELIMITED BY SIZE
+                  WS-INFILE-NAME DELIMITED BY SPACE
+               INTO WS-CKPT-LINE
+           END-STRING
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      *> Checks whether the current record count lands on a checkpoint
+      *> interval boundary and, if so, saves progress.
+       CHECK-SAVE-CHECKPOINT.
+           DIVIDE WS-RECORDS-READ BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+      *> Fast-forwards CSV-FILE past the WS-RESTART-COUNT data records
+      *> a prior attempt already got through, without re-running
+      *> PROCESS-DATA or WRITE-REJECT-RECORD against them - that output
+      *> is already sitting in the files opened EXTEND above.
+       SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+               READ CSV-FILE INTO CSV-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+      *> Opens the output files for the formats chosen on this run in
+      *> EXTEND mode, so a resumed run appends after what an earlier,
+      *> incomplete attempt already wrote instead of overwriting it.
+      *> Falls back to OPEN OUTPUT if the file does not actually exist
+      *> (e.g. the checkpoint survived but the output file did not).
+       OPEN-SELECTED-OUTPUT-FILES-EXTEND.
+           IF VCARD-FORMAT-SELECTED
+               OPEN EXTEND OUTPUT-FILE-VCARD
+               IF WS-OUT-STATUS NOT = '00' AND WS-OUT-STATUS NOT = '05'
+                   OPEN OUTPUT OUTPUT-FILE-VCARD
+               END-IF
+           END-IF
+           IF JSON-FORMAT-SELECTED
+               OPEN EXTEND OUTPUT-FILE-JSON
+               IF WS-OUT-STATUS NOT = '00' AND WS-OUT-STATUS NOT = '05'
+                   OPEN OUTPUT OUTPUT-FILE-JSON
+               END-IF
+           END-IF
+           IF XML-FORMAT-SELECTED
+               OPEN EXTEND OUTPUT-FILE-XML
+               IF WS-OUT-STATUS NOT = '00' AND WS-OUT-STATUS NOT = '05'
+                   OPEN OUTPUT OUTPUT-FILE-XML
+               END-IF
+           END-IF
+           IF SQL-FORMAT-SELECTED
+               OPEN EXTEND OUTPUT-FILE-SQL
+               IF WS-OUT-STATUS NOT = '00' AND WS-OUT-STATUS NOT = '05'
+                   OPEN OUTPUT OUTPUT-FILE-SQL
+               END-IF
+           END-IF
+           IF EXCEL-FORMAT-SELECTED
+               OPEN EXTEND OUTPUT-FILE-EXCEL
+               IF WS-OUT-STATUS NOT = '00' AND WS-OUT-STATUS NOT = '05'
+                   OPEN OUTPUT OUTPUT-FILE-EXCEL
+               END-IF
+           END-IF.
+
+      *> Stamps the output file name of every format selected on this
+      *> run (e.g. output_20260808.json) with either a fresh run date
+      *> or, when resuming, the run date a prior attempt already
+      *> checkpointed, so a resumed run's output keeps landing in the
+      *> same dated file instead of starting a new one for today.
+       BUILD-OUTPUT-FILENAMES.
+           IF WS-RESTART-COUNT > 0
+               MOVE WS-CKPT-RUN-DATE TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           MOVE SPACES TO WS-OUTFILE-PREFIX
+           IF RUNNING-BATCH-OF-FILES
+               STRING 'output_' DELIMITED BY SIZE
+                      WS-INFILE-TAG DELIMITED BY SPACE
+                      '_' DELIMITED BY SIZE
+                   INTO WS-OUTFILE-PREFIX
+               END-STRING
+           ELSE
+               MOVE 'output_' TO WS-OUTFILE-PREFIX
+           END-IF
+           IF VCARD-FORMAT-SELECTED
+               MOVE SPACES TO WS-OUTFILE-NAME-VCARD
+               STRING WS-OUTFILE-PREFIX DELIMITED BY SPACE
+                      WS-RUN-DATE DELIMITED BY SIZE
+                      '.vcf' DELIMITED BY SIZE
+                   INTO WS-OUTFILE-NAME-VCARD
+                   ON OVERFLOW
+                       DISPLAY "Warning: output file name too long, "
+                           "truncated: " WS-OUTFILE-NAME-VCARD
+               END-STRING
+           END-IF
+           IF JSON-FORMAT-SELECTED
+               MOVE SPACES TO WS-OUTFILE-NAME-JSON
+               STRING WS-OUTFILE-PREFIX DELIMITED BY SPACE
+                      WS-RUN-DATE DELIMITED BY SIZE
+                      '.json' DELIMITED BY SIZE
+                   INTO WS-OUTFILE-NAME-JSON
+                   ON OVERFLOW
+                       DISPLAY "Warning: output file name too long, "
+                           "truncated: " WS-OUTFILE-NAME-JSON
+               END-STRING
+           END-IF
+           IF XML-FORMAT-SELECTED
+               MOVE SPACES TO WS-OUTFILE-NAME-XML
+               STRING WS-OUTFILE-PREFIX DELIMITED BY SPACE
+                      WS-RUN-DATE DELIMITED BY SIZE
+                      '.xml' DELIMITED BY SIZE
+                   INTO WS-OUTFILE-NAME-XML
+                   ON OVERFLOW
+                       DISPLAY "Warning: output file name too long, "
+                           "truncated: " WS-OUTFILE-NAME-XML
+               END-STRING
+           END-IF
+           IF SQL-FORMAT-SELECTED
+               MOVE SPACES TO WS-OUTFILE-NAME-SQL
+               STRING WS-OUTFILE-PREFIX DELIMITED BY SPACE
+                      WS-RUN-DATE DELIMITED BY SIZE
+                      '.sql' DELIMITED BY SIZE
+                   INTO WS-OUTFILE-NAME-SQL
+                   ON OVERFLOW
+                       DISPLAY "Warning: output file name too long, "
+                           "truncated: " WS-OUTFILE-NAME-SQL
+               END-STRING
+           END-IF
+           IF EXCEL-FORMAT-SELECTED
+               MOVE SPACES TO WS-OUTFILE-NAME-EXCEL
+               STRING WS-OUTFILE-PREFIX DELIMITED BY SPACE
+                      WS-RUN-DATE DELIMITED BY SIZE
+                      '.csv' DELIMITED BY SIZE
+                   INTO WS-OUTFILE-NAME-EXCEL
+                   ON OVERFLOW
+                       DISPLAY "Warning: output file name too long, "
+                           "truncated: " WS-OUTFILE-NAME-EXCEL
+               END-STRING
+           END-IF.
+
+      *> Opens only the output files for the formats chosen on this
+      *> run, so a single-format run still produces exactly one file.
+       OPEN-SELECTED-OUTPUT-FILES.
+           IF VCARD-FORMAT-SELECTED
+               OPEN OUTPUT OUTPUT-FILE-VCARD
+           END-IF
+           IF JSON-FORMAT-SELECTED
+               OPEN OUTPUT OUTPUT-FILE-JSON
+           END-IF
+           IF XML-FORMAT-SELECTED
+               OPEN OUTPUT OUTPUT-FILE-XML
+           END-IF
+           IF SQL-FORMAT-SELECTED
+               OPEN OUTPUT OUTPUT-FILE-SQL
+           END-IF
+           IF EXCEL-FORMAT-SELECTED
+               OPEN OUTPUT OUTPUT-FILE-EXCEL
+           END-IF.
+
+       CLOSE-SELECTED-OUTPUT-FILES.
+           IF VCARD-FORMAT-SELECTED
+               CLOSE OUTPUT-FILE-VCARD
+           END-IF
+           IF JSON-FORMAT-SELECTED
+               CLOSE OUTPUT-FILE-JSON
+           END-IF
+           IF XML-FORMAT-SELECTED
+               CLOSE OUTPUT-FILE-XML
+           END-IF
+           IF SQL-FORMAT-SELECTED
+               CLOSE OUTPUT-FILE-SQL
+           END-IF
+           IF EXCEL-FORMAT-SELECTED
+               CLOSE OUTPUT-FILE-EXCEL
+           END-IF.
+
+      *> Shows the counts a batch operator would look for in the job
+      *> log: how many data rows were read, how many made it to the
+      *> output file, and how many were logged to the reject file.
+       DISPLAY-CONTROL-TOTALS.
+           IF RUNNING-BATCH-OF-FILES
+               DISPLAY "File: " WS-INFILE-NAME
+               DISPLAY "Formats: " WS-USER-CHOICE
+           END-IF
+           DISPLAY "Records read:     " WS-RECORDS-READ
+           DISPLAY "Records written:  " WS-RECORDS-WRITTEN
+           DISPLAY "Records rejected: " WS-RECORDS-REJECTED.
 
        READ-CSV-HEADER.
            READ CSV-FILE INTO CSV-RECORD
@@ -73,7 +983,14 @@
        PARSE-CSV-HEADER.
            MOVE 1 TO WS-INDEX
            MOVE 1 TO WS-START
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           MOVE 0 TO WS-COMMA-COUNT
+           INSPECT CSV-RECORD TALLYING WS-COMMA-COUNT FOR ALL ","
+           COMPUTE WS-HEADER-COLUMN-COUNT = WS-COMMA-COUNT + 1
+           IF WS-HEADER-COLUMN-COUNT > WS-MAX-COLUMNS
+               MOVE WS-MAX-COLUMNS TO WS-HEADER-COLUMN-COUNT
+           END-IF
+           MOVE WS-HEADER-COLUMN-COUNT TO WS-COLUMN-COUNT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                UNSTRING CSV-RECORD
                    DELIMITED BY ","
                    INTO WS-HEADER-FIELD(WS-INDEX)
@@ -81,28 +998,46 @@
                END-UNSTRING
            END-PERFORM.
 
+      *> Resolves each header to a matched field name / data type. When
+      *> running unattended (WS-BATCH-MODE = 'Y') this never prompts:
+      *> unknown headers are taken from the MAP: cards on the parameter
+      *> file, or fall back to the header text itself.
        MATCH-HEADERS.
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                MOVE WS-HEADER-FIELD(WS-INDEX) TO WS-MATCHED-HEADERS(WS-INDEX)
-               IF WS-HEADER-FIELD(WS-INDEX) NOT = "name" AND
-                  WS-HEADER-FIELD(WS-INDEX) NOT = "phone"
-                   DISPLAY "Enter the data type header for " WS-HEADER-FIELD(WS-INDEX) ": " WITH NO ADVANCING
-                   ACCEPT WS-MATCHED-HEADERS(WS-INDEX)
+               MOVE 'text' TO WS-DATA-TYPE-HEADERS(WS-INDEX)
+               MOVE 'N' TO WS-NEW-MAPPING(WS-INDEX)
+               PERFORM FIND-CROSSWALK-MATCH
+               IF NOT XW-MATCH-FOUND
+                   IF WS-HEADER-FIELD(WS-INDEX) NOT = "name" AND
+                      WS-HEADER-FIELD(WS-INDEX) NOT = "phone"
+                       PERFORM RESOLVE-UNMAPPED-HEADER
+                   END-IF
                END-IF
-           END-PERFORM.
+           END-PERFORM
+           PERFORM SAVE-NEW-MAPPINGS.
 
        READ-CSV-DATA.
            READ CSV-FILE INTO CSV-RECORD
            AT END
                MOVE 'Y' TO WS-EOF
            NOT AT END
+               ADD 1 TO WS-RECORDS-READ
                PERFORM PARSE-CSV-RECORD
            END-READ.
 
        PARSE-CSV-RECORD.
            MOVE 1 TO WS-INDEX
            MOVE 1 TO WS-START
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           MOVE 0 TO WS-COMMA-COUNT
+           INSPECT CSV-RECORD TALLYING WS-COMMA-COUNT FOR ALL ","
+           COMPUTE WS-DATA-COLUMN-COUNT = WS-COMMA-COUNT + 1
+           IF WS-DATA-COLUMN-COUNT = WS-HEADER-COLUMN-COUNT
+               MOVE 'Y' TO WS-RECORD-VALID
+           ELSE
+               MOVE 'N' TO WS-RECORD-VALID
+           END-IF
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                UNSTRING CSV-RECORD
                    DELIMITED BY ","
                    INTO WS-DATA-FIELD(WS-INDEX)
@@ -110,103 +1045,280 @@
                END-UNSTRING
            END-PERFORM.
 
+      *> Finds the length of CSV-RECORD with trailing spaces trimmed
+      *> off, into WS-CSV-RECORD-LEN - the same approach as
+      *> FIND-CSV-FIELD-LENGTH, just sized for the full 1024-byte
+      *> record instead of a single 100-byte field.
+       FIND-CSV-RECORD-LENGTH.
+           MOVE 1024 TO WS-CSV-RECORD-LEN
+           PERFORM UNTIL WS-CSV-RECORD-LEN = 0
+                     OR CSV-RECORD(WS-CSV-RECORD-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-CSV-RECORD-LEN
+           END-PERFORM.
+
+      *> Logs a row whose field count did not match the header's
+      *> column count, along with what was expected vs. found, instead
+      *> of silently writing a short/misaligned row to the output file.
+      *> CSV-RECORD is trimmed to its real length first so the
+      *> diagnostic suffix lands right after the row text instead of
+      *> roughly a thousand trailing blanks out.
+       WRITE-REJECT-RECORD.
+           PERFORM FIND-CSV-RECORD-LENGTH
+           MOVE SPACES TO REJECT-RECORD
+           IF WS-CSV-RECORD-LEN > 0
+               STRING CSV-RECORD(1:WS-CSV-RECORD-LEN) DELIMITED BY SIZE
+                      ' ~ expected ' DELIMITED BY SIZE
+                      WS-HEADER-COLUMN-COUNT DELIMITED BY SIZE
+                      ' field(s), found ' DELIMITED BY SIZE
+                      WS-DATA-COLUMN-COUNT DELIMITED BY SIZE
+                      ' field(s)' DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+               END-STRING
+           ELSE
+               STRING '(empty)' DELIMITED BY SIZE
+                      ' ~ expected ' DELIMITED BY SIZE
+                      WS-HEADER-COLUMN-COUNT DELIMITED BY SIZE
+                      ' field(s), found ' DELIMITED BY SIZE
+                      WS-DATA-COLUMN-COUNT DELIMITED BY SIZE
+                      ' field(s)' DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+               END-STRING
+           END-IF
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+
        PROCESS-DATA.
-           EVALUATE WS-USER-CHOICE
-               WHEN 1
-                   PERFORM CONVERT-TO-VCARD
-               WHEN 2
-                   PERFORM CONVERT-TO-JSON
-               WHEN 3
-                   PERFORM CONVERT-TO-XML
-               WHEN 4
-                   PERFORM CONVERT-TO-SQL
-               WHEN 5
-                   PERFORM CONVERT-TO-EXCEL
-               WHEN OTHER
-                   DISPLAY 'Invalid choice'
-           END-EVALUATE.
+           IF VCARD-FORMAT-SELECTED
+               PERFORM CONVERT-TO-VCARD
+           END-IF
+           IF JSON-FORMAT-SELECTED
+               PERFORM CONVERT-TO-JSON
+           END-IF
+           IF XML-FORMAT-SELECTED
+               PERFORM CONVERT-TO-XML
+           END-IF
+           IF SQL-FORMAT-SELECTED
+               PERFORM CONVERT-TO-SQL
+           END-IF
+           IF EXCEL-FORMAT-SELECTED
+               PERFORM CONVERT-TO-EXCEL
+           END-IF.
 
        CONVERT-TO-VCARD.
-           MOVE 'BEGIN:VCARD' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           MOVE 'VERSION:3.0' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           MOVE 'BEGIN:VCARD' TO OUTPUT-RECORD-VCARD
+           WRITE OUTPUT-RECORD-VCARD
+           MOVE 'VERSION:3.0' TO OUTPUT-RECORD-VCARD
+           WRITE OUTPUT-RECORD-VCARD
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                IF WS-MATCHED-HEADERS(WS-INDEX) = "name"
-                   MOVE 'FN:' TO OUTPUT-RECORD
-                   STRING WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+                   MOVE 'FN:' TO OUTPUT-RECORD-VCARD
+                   STRING WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD-VCARD
+                   WRITE OUTPUT-RECORD-VCARD
                ELSE IF WS-MATCHED-HEADERS(WS-INDEX) = "phone"
-                   MOVE 'TEL:' TO OUTPUT-RECORD
-                   STRING WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+                   MOVE 'TEL:' TO OUTPUT-RECORD-VCARD
+                   STRING WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD-VCARD
+                   WRITE OUTPUT-RECORD-VCARD
                ELSE IF WS-MATCHED-HEADERS(WS-INDEX) = "address"
-                   MOVE 'ADR:' TO OUTPUT-RECORD
-                   STRING WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+                   MOVE 'ADR:' TO OUTPUT-RECORD-VCARD
+                   STRING WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD-VCARD
+                   WRITE OUTPUT-RECORD-VCARD
                ELSE IF WS-MATCHED-HEADERS(WS-INDEX) NOT = SPACES
-                   MOVE WS-MATCHED-HEADERS(WS-INDEX) TO OUTPUT-RECORD
-                   STRING ':' WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+                   MOVE WS-MATCHED-HEADERS(WS-INDEX) TO OUTPUT-RECORD-VCARD
+                   STRING ':' WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD-VCARD
+                   WRITE OUTPUT-RECORD-VCARD
                END-IF
            END-PERFORM
-           MOVE 'END:VCARD' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           MOVE 'END:VCARD' TO OUTPUT-RECORD-VCARD
+           WRITE OUTPUT-RECORD-VCARD.
 
        CONVERT-TO-JSON.
-           MOVE '{' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           MOVE '{' TO OUTPUT-RECORD-JSON
+           WRITE OUTPUT-RECORD-JSON
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                IF WS-INDEX > 1
-                   MOVE ',' TO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+                   MOVE ',' TO OUTPUT-RECORD-JSON
+                   WRITE OUTPUT-RECORD-JSON
                END-IF
-               STRING '"' WS-MATCHED-HEADERS(WS-INDEX) '": "' WS-DATA-FIELD(WS-INDEX) '"' INTO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+               STRING '"' WS-MATCHED-HEADERS(WS-INDEX) '": "' WS-DATA-FIELD(WS-INDEX) '"' INTO OUTPUT-RECORD-JSON
+               WRITE OUTPUT-RECORD-JSON
            END-PERFORM
-           MOVE '}' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           MOVE '}' TO OUTPUT-RECORD-JSON
+           WRITE OUTPUT-RECORD-JSON.
 
        CONVERT-TO-XML.
-           MOVE '<record>' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
-               STRING '<' WS-MATCHED-HEADERS(WS-INDEX) '>' WS-DATA-FIELD(WS-INDEX) '</' WS-MATCHED-HEADERS(WS-INDEX) '>' INTO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
+           MOVE '<record>' TO OUTPUT-RECORD-XML
+           WRITE OUTPUT-RECORD-XML
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
+               STRING '<' WS-MATCHED-HEADERS(WS-INDEX) '>' WS-DATA-FIELD(WS-INDEX) '</' WS-MATCHED-HEADERS(WS-INDEX) '>' INTO OUTPUT-RECORD-XML
+               WRITE OUTPUT-RECORD-XML
            END-PERFORM
-           MOVE '</record>' TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           MOVE '</record>' TO OUTPUT-RECORD-XML
+           WRITE OUTPUT-RECORD-XML.
 
        CONVERT-TO-SQL.
-           MOVE 'INSERT INTO table_name (' TO OUTPUT-RECORD
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           MOVE SPACES TO OUTPUT-RECORD-SQL
+           MOVE 1 TO WS-CSV-REC-PTR
+           STRING 'INSERT INTO table_name (' DELIMITED BY SIZE
+               INTO OUTPUT-RECORD-SQL WITH POINTER WS-CSV-REC-PTR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                IF WS-INDEX > 1
-                   STRING ', ' INTO OUTPUT-RECORD
+                   STRING ', ' DELIMITED BY SIZE INTO OUTPUT-RECORD-SQL
+                       WITH POINTER WS-CSV-REC-PTR
+               END-IF
+               MOVE WS-MATCHED-HEADERS(WS-INDEX) TO WS-CSV-FIELD-WORK
+               PERFORM FIND-CSV-FIELD-LENGTH
+               IF WS-CSV-FIELD-LEN > 0
+                   STRING WS-CSV-FIELD-WORK(1:WS-CSV-FIELD-LEN) DELIMITED BY SIZE
+                       INTO OUTPUT-RECORD-SQL WITH POINTER WS-CSV-REC-PTR
                END-IF
-               STRING WS-MATCHED-HEADERS(WS-INDEX) INTO OUTPUT-RECORD
            END-PERFORM
-           STRING ') VALUES (' INTO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           STRING ') VALUES (' DELIMITED BY SIZE INTO OUTPUT-RECORD-SQL
+               WITH POINTER WS-CSV-REC-PTR
+           WRITE OUTPUT-RECORD-SQL
+
+           MOVE SPACES TO OUTPUT-RECORD-SQL
+           MOVE 1 TO WS-CSV-REC-PTR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                IF WS-INDEX > 1
-                   STRING ', ' INTO OUTPUT-RECORD
+                   STRING ', ' DELIMITED BY SIZE INTO OUTPUT-RECORD-SQL
+                       WITH POINTER WS-CSV-REC-PTR
+               END-IF
+               PERFORM BUILD-SQL-LITERAL
+               IF WS-SQL-LITERAL-LEN > 0
+                   STRING WS-SQL-LITERAL(1:WS-SQL-LITERAL-LEN) DELIMITED BY SIZE
+                       INTO OUTPUT-RECORD-SQL WITH POINTER WS-CSV-REC-PTR
                END-IF
-               STRING "'" WS-DATA-FIELD(WS-INDEX) "'" INTO OUTPUT-RECORD
            END-PERFORM
-           STRING ');' INTO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+           STRING ');' DELIMITED BY SIZE INTO OUTPUT-RECORD-SQL
+               WITH POINTER WS-CSV-REC-PTR
+           WRITE OUTPUT-RECORD-SQL.
+
+      *> Builds WS-SQL-LITERAL / WS-SQL-LITERAL-LEN for the data field
+      *> currently at WS-DATA-FIELD(WS-INDEX). Numeric and date-like
+      *> columns (per WS-DATA-TYPE-HEADERS) are emitted unquoted, or as
+      *> NULL when empty; everything else is a quoted string with any
+      *> embedded single quote doubled.
+       BUILD-SQL-LITERAL.
+           MOVE WS-DATA-FIELD(WS-INDEX) TO WS-CSV-FIELD-WORK
+           PERFORM FIND-CSV-FIELD-LENGTH
+           MOVE SPACES TO WS-SQL-LITERAL
+           MOVE 1 TO WS-SQL-OUT-PTR
+           IF WS-DATA-TYPE-HEADERS(WS-INDEX) = 'numeric' OR
+              WS-DATA-TYPE-HEADERS(WS-INDEX) = 'number'  OR
+              WS-DATA-TYPE-HEADERS(WS-INDEX) = 'int'      OR
+              WS-DATA-TYPE-HEADERS(WS-INDEX) = 'integer'  OR
+              WS-DATA-TYPE-HEADERS(WS-INDEX) = 'decimal'  OR
+              WS-DATA-TYPE-HEADERS(WS-INDEX) = 'date'     OR
+              WS-DATA-TYPE-HEADERS(WS-INDEX) = 'datetime'
+               IF WS-CSV-FIELD-LEN = 0
+                   STRING 'NULL' DELIMITED BY SIZE INTO WS-SQL-LITERAL
+                       WITH POINTER WS-SQL-OUT-PTR
+               ELSE
+                   STRING WS-CSV-FIELD-WORK(1:WS-CSV-FIELD-LEN)
+                       DELIMITED BY SIZE
+                       INTO WS-SQL-LITERAL WITH POINTER WS-SQL-OUT-PTR
+               END-IF
+           ELSE
+               STRING "'" DELIMITED BY SIZE INTO WS-SQL-LITERAL
+                   WITH POINTER WS-SQL-OUT-PTR
+               PERFORM VARYING WS-CSV-CHAR-IDX FROM 1 BY 1
+                       UNTIL WS-CSV-CHAR-IDX > WS-CSV-FIELD-LEN
+                   IF WS-CSV-FIELD-WORK(WS-CSV-CHAR-IDX:1) = "'"
+                       STRING "''" DELIMITED BY SIZE
+                           INTO WS-SQL-LITERAL WITH POINTER WS-SQL-OUT-PTR
+                   ELSE
+                       STRING WS-CSV-FIELD-WORK(WS-CSV-CHAR-IDX:1)
+                           DELIMITED BY SIZE
+                           INTO WS-SQL-LITERAL WITH POINTER WS-SQL-OUT-PTR
+                   END-IF
+               END-PERFORM
+               STRING "'" DELIMITED BY SIZE INTO WS-SQL-LITERAL
+                   WITH POINTER WS-SQL-OUT-PTR
+           END-IF
+           COMPUTE WS-SQL-LITERAL-LEN = WS-SQL-OUT-PTR - 1.
 
        CONVERT-TO-EXCEL.
-           MOVE SPACES TO OUTPUT-RECORD
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10
+           IF NOT EXCEL-HEADER-WRITTEN
+               PERFORM WRITE-EXCEL-HEADER-ROW
+               SET EXCEL-HEADER-WRITTEN TO TRUE
+           END-IF
+           MOVE SPACES TO OUTPUT-RECORD-EXCEL
+           MOVE 1 TO WS-CSV-REC-PTR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
                IF WS-INDEX > 1
-                   STRING ',' INTO OUTPUT-RECORD
+                   STRING ',' DELIMITED BY SIZE INTO OUTPUT-RECORD-EXCEL
+                       WITH POINTER WS-CSV-REC-PTR
+               END-IF
+               MOVE WS-DATA-FIELD(WS-INDEX) TO WS-CSV-FIELD-WORK
+               PERFORM BUILD-EXCEL-FIELD
+               IF WS-CSV-OUT-LEN > 0
+                   STRING WS-CSV-OUT-FIELD(1:WS-CSV-OUT-LEN) DELIMITED BY SIZE
+                       INTO OUTPUT-RECORD-EXCEL WITH POINTER WS-CSV-REC-PTR
                END-IF
-               STRING WS-DATA-FIELD(WS-INDEX) DELIMITED BY SPACE INTO OUTPUT-RECORD
            END-PERFORM
-           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD-EXCEL.
 
-       WRITE-OUTPUT.
-           WRITE OUTPUT-RECORD.
+      *> Writes WS-MATCHED-HEADERS as the first row of the CSV export,
+      *> quoted the same way the data rows are.
+       WRITE-EXCEL-HEADER-ROW.
+           MOVE SPACES TO OUTPUT-RECORD-EXCEL
+           MOVE 1 TO WS-CSV-REC-PTR
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COLUMN-COUNT
+               IF WS-INDEX > 1
+                   STRING ',' DELIMITED BY SIZE INTO OUTPUT-RECORD-EXCEL
+                       WITH POINTER WS-CSV-REC-PTR
+               END-IF
+               MOVE WS-MATCHED-HEADERS(WS-INDEX) TO WS-CSV-FIELD-WORK
+               PERFORM BUILD-EXCEL-FIELD
+               IF WS-CSV-OUT-LEN > 0
+                   STRING WS-CSV-OUT-FIELD(1:WS-CSV-OUT-LEN) DELIMITED BY SIZE
+                       INTO OUTPUT-RECORD-EXCEL WITH POINTER WS-CSV-REC-PTR
+               END-IF
+           END-PERFORM
+           WRITE OUTPUT-RECORD-EXCEL.
 
-       
+      *> Finds the length of WS-CSV-FIELD-WORK with trailing spaces
+      *> trimmed off, into WS-CSV-FIELD-LEN.
+       FIND-CSV-FIELD-LENGTH.
+           MOVE 100 TO WS-CSV-FIELD-LEN
+           PERFORM UNTIL WS-CSV-FIELD-LEN = 0
+                     OR WS-CSV-FIELD-WORK(WS-CSV-FIELD-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-CSV-FIELD-LEN
+           END-PERFORM.
+
+      *> Builds WS-CSV-OUT-FIELD / WS-CSV-OUT-LEN from WS-CSV-FIELD-WORK,
+      *> wrapping the value in double quotes (and doubling any embedded
+      *> double quotes) when it contains a comma or a double quote.
+       BUILD-EXCEL-FIELD.
+           PERFORM FIND-CSV-FIELD-LENGTH
+           MOVE 0 TO WS-CSV-SPECIAL-COUNT
+           IF WS-CSV-FIELD-LEN > 0
+               INSPECT WS-CSV-FIELD-WORK(1:WS-CSV-FIELD-LEN)
+                   TALLYING WS-CSV-SPECIAL-COUNT FOR ALL ',' ALL '"'
+           END-IF
+           MOVE SPACES TO WS-CSV-OUT-FIELD
+           MOVE 1 TO WS-CSV-OUT-PTR
+           IF WS-CSV-SPECIAL-COUNT > 0
+               STRING '"' DELIMITED BY SIZE INTO WS-CSV-OUT-FIELD
+                   WITH POINTER WS-CSV-OUT-PTR
+               PERFORM VARYING WS-CSV-CHAR-IDX FROM 1 BY 1
+                       UNTIL WS-CSV-CHAR-IDX > WS-CSV-FIELD-LEN
+                   IF WS-CSV-FIELD-WORK(WS-CSV-CHAR-IDX:1) = '"'
+                       STRING '""' DELIMITED BY SIZE
+                           INTO WS-CSV-OUT-FIELD WITH POINTER WS-CSV-OUT-PTR
+                   ELSE
+                       STRING WS-CSV-FIELD-WORK(WS-CSV-CHAR-IDX:1)
+                           DELIMITED BY SIZE
+                           INTO WS-CSV-OUT-FIELD WITH POINTER WS-CSV-OUT-PTR
+                   END-IF
+               END-PERFORM
+               STRING '"' DELIMITED BY SIZE INTO WS-CSV-OUT-FIELD
+                   WITH POINTER WS-CSV-OUT-PTR
+           ELSE
+               IF WS-CSV-FIELD-LEN > 0
+                   STRING WS-CSV-FIELD-WORK(1:WS-CSV-FIELD-LEN)
+                       DELIMITED BY SIZE
+                       INTO WS-CSV-OUT-FIELD WITH POINTER WS-CSV-OUT-PTR
+               END-IF
+           END-IF
+           COMPUTE WS-CSV-OUT-LEN = WS-CSV-OUT-PTR - 1.
